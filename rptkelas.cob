@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RPTKELAS.
+000120 AUTHOR. BUDI PRASETYO.
+000130 INSTALLATION. LAB AP3.
+000140 DATE-WRITTEN. 09/08/26.
+000150 DATE-COMPILED. 09/08/26.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    ---------------------------------------------------------
+000190*    DATE       INIT  DESCRIPTION
+000200*    09/08/26   BPA   ORIGINAL VERSION - ROSTER MAHASISWA PER
+000210*                     KELAS, DENGAN HEADER HALAMAN DAN TOTAL.
+000220*    09/08/26   BPA   PERIKSA FILE STATUS SETELAH OPEN MHSMAST
+000230*                     DAN BUAT FILE KOSONG JIKA BELUM ADA, SAMA
+000240*                     SEPERTI TUGAS1AP3.
+000250*    09/08/26   BPA   TAMBAH THRU PADA INPUT/OUTPUT PROCEDURE
+000260*                     SORT SUPAYA MENCAKUP 1000-EXIT/2000-EXIT -
+000270*                     TANPA INI, GO TO 1000-EXIT PADA KEGAGALAN
+000280*                     BUKA MASTER MELOMPAT KELUAR DARI PROSEDUR
+000290*                     YANG DIDEKLARASIKAN SORT.
+000300*    ---------------------------------------------------------
+000310*
+000320*    BATCH JOB INI MEMBACA MHSMAST SECARA URUT NPM, MENGELOM-
+000330*    POKKAN PER KELAS DAN MENCETAK DAFTAR MAHASISWA PER KELAS
+000340*    KE MHSRPT. MHSMAST HARUS DIURUTKAN/DIKELOMPOKKAN DI SINI
+000350*    KARENA FILE MASTER DIAKSES SECARA DYNAMIC KEYED PADA NPM,
+000360*    BUKAN PADA KELAS.
+000370*
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT MHSMAST-FILE ASSIGN TO MHSMAST
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS MHS-NPM
+000450         FILE STATUS IS MHSMAST-STATUS.
+000460 
+000470     SELECT SORT-WORK-FILE ASSIGN TO SRTKELAS.
+000480 
+000490     SELECT MHSRPT-FILE ASSIGN TO MHSRPT
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS MHSRPT-STATUS.
+000520 
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  MHSMAST-FILE.
+000560     COPY MHSREC.
+000570 
+000580 SD  SORT-WORK-FILE.
+000590 01  SORT-RECORD.
+000600     05  SORT-KELAS              PIC A(05).
+000610     05  SORT-NPM                PIC X(08).
+000620     05  SORT-NAMA               PIC A(15).
+000630     05  SORT-TANGGAL-LAHIR.
+000640         10  SORT-HARI-LAHIR     PIC 9(02).
+000650         10  SORT-BULAN-LAHIR    PIC 9(02).
+000660         10  SORT-TAHUN-LAHIR    PIC 9(04).
+000670     05  SORT-HOBI               PIC A(20).
+000680 
+000690 FD  MHSRPT-FILE.
+000700 01  RPT-LINE                    PIC X(80).
+000710 
+000720 WORKING-STORAGE SECTION.
+000730 77  MHSMAST-STATUS              PIC XX    VALUE SPACES.
+000740 77  MHSRPT-STATUS               PIC XX    VALUE SPACES.
+000750 77  RPT-EOF-SWITCH               PIC X(01) VALUE "N".
+000760     88  RPT-END-OF-FILE             VALUE "Y".
+000770 77  RPT-FIRST-GROUP-SWITCH        PIC X(01) VALUE "Y".
+000780     88  RPT-FIRST-GROUP               VALUE "Y".
+000790 77  RPT-PAGE-NO                  PIC 9(03) VALUE ZERO.
+000800 77  RPT-LINE-COUNT                PIC 9(02) VALUE ZERO.
+000810 77  RPT-LINES-PER-PAGE             PIC 9(02) VALUE 20.
+000820 77  RPT-KELAS-COUNT               PIC 9(04) VALUE ZERO.
+000830 77  RPT-GRAND-TOTAL                PIC 9(05) VALUE ZERO.
+000840 77  RPT-BREAK-KELAS               PIC A(05) VALUE SPACES.
+000850 77  RPT-DOB-NUM                   PIC 9(08) VALUE ZERO.
+000860 
+000870 01  RPT-HEADER-1.
+000880     05  FILLER                  PIC X(20) VALUE
+000890         "DAFTAR MAHASISWA".
+000900     05  FILLER                  PIC X(10) VALUE "HALAMAN : ".
+000910     05  RPT-H1-PAGE             PIC ZZ9.
+000920 01  RPT-HEADER-2.
+000930     05  FILLER                  PIC X(08) VALUE "KELAS : ".
+000940     05  RPT-H2-KELAS            PIC A(05).
+000950 01  RPT-DETAIL-LINE.
+000960     05  FILLER                  PIC X(03) VALUE SPACES.
+000970     05  RPT-D-NPM               PIC X(08).
+000980     05  FILLER                  PIC X(02) VALUE SPACES.
+000990     05  RPT-D-NAMA              PIC A(15).
+001000     05  FILLER                  PIC X(02) VALUE SPACES.
+001010     05  RPT-D-TANGGAL-LAHIR     PIC 99/99/9999.
+001020     05  FILLER                  PIC X(02) VALUE SPACES.
+001030     05  RPT-D-HOBI              PIC A(20).
+001040 01  RPT-KELAS-TOTAL-LINE.
+001050     05  FILLER                  PIC X(03) VALUE SPACES.
+001060     05  FILLER                  PIC X(20) VALUE
+001070         "JUMLAH MAHASISWA : ".
+001080     05  RPT-T-COUNT             PIC ZZZ9.
+001090 01  RPT-GRAND-TOTAL-LINE.
+001100     05  FILLER                  PIC X(25) VALUE
+001110         "TOTAL SELURUH MAHASISWA: ".
+001120     05  RPT-G-COUNT             PIC ZZZZ9.
+001130 
+001140 PROCEDURE DIVISION.
+001150*
+001160*    ===========================================================
+001170*    0000-MAINLINE - URUTKAN MASTER FILE PER KELAS/NPM, LALU
+001180*    CETAK LAPORAN ROSTER DARI HASIL URUTAN TERSEBUT.
+001190*    ===========================================================
+001200*
+001210 0000-MAINLINE.
+001220     SORT SORT-WORK-FILE
+001230         ON ASCENDING KEY SORT-KELAS SORT-NPM
+001240         INPUT PROCEDURE IS 1000-RELEASE-MASTER THRU 1000-EXIT
+001250         OUTPUT PROCEDURE IS 2000-PRINT-REPORT THRU 2000-EXIT.
+001260     STOP RUN.
+001270*
+001280*    ---------------------------------------------------------
+001290*    1000-RELEASE-MASTER - BACA MHSMAST DAN RELEASE SETIAP
+001300*    RECORD KE SORT WORK FILE.
+001310*    ---------------------------------------------------------
+001320*
+001330 1000-RELEASE-MASTER.
+001340     OPEN INPUT MHSMAST-FILE.
+001350     IF MHSMAST-STATUS = "35"
+001360         OPEN OUTPUT MHSMAST-FILE
+001370         CLOSE MHSMAST-FILE
+001380         OPEN INPUT MHSMAST-FILE
+001390     END-IF.
+001400     IF MHSMAST-STATUS NOT = "00"
+001410         DISPLAY "ERROR BUKA FILE MASTER, STATUS = "
+001420             MHSMAST-STATUS
+001430         GO TO 1000-EXIT
+001440     END-IF.
+001450     MOVE "N" TO RPT-EOF-SWITCH.
+001460     PERFORM 1100-RELEASE-ONE-RECORD THRU 1100-EXIT
+001470         UNTIL RPT-END-OF-FILE.
+001480     CLOSE MHSMAST-FILE.
+001490 1000-EXIT.
+001500     EXIT.
+001510 
+001520 1100-RELEASE-ONE-RECORD.
+001530     READ MHSMAST-FILE NEXT RECORD
+001540         AT END
+001550             MOVE "Y" TO RPT-EOF-SWITCH
+001560         NOT AT END
+001570             MOVE MHS-KELAS TO SORT-KELAS
+001580             MOVE MHS-NPM TO SORT-NPM
+001590             MOVE MHS-NAMA TO SORT-NAMA
+001600             MOVE MHS-HARI-LAHIR TO SORT-HARI-LAHIR
+001610             MOVE MHS-BULAN-LAHIR TO SORT-BULAN-LAHIR
+001620             MOVE MHS-TAHUN-LAHIR TO SORT-TAHUN-LAHIR
+001630             MOVE MHS-HOBI TO SORT-HOBI
+001640             RELEASE SORT-RECORD
+001650     END-READ.
+001660 1100-EXIT.
+001670     EXIT.
+001680*
+001690*    ---------------------------------------------------------
+001700*    2000-PRINT-REPORT - RETURN RECORD TERURUT DAN CETAK
+001710*    ROSTER, DENGAN BREAK SETIAP GANTI KELAS.
+001720*    ---------------------------------------------------------
+001730*
+001740 2000-PRINT-REPORT.
+001750     OPEN OUTPUT MHSRPT-FILE.
+001760     MOVE "N" TO RPT-EOF-SWITCH.
+001770     MOVE "Y" TO RPT-FIRST-GROUP-SWITCH.
+001780     PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT
+001790         UNTIL RPT-END-OF-FILE.
+001800     IF NOT RPT-FIRST-GROUP
+001810         PERFORM 2900-KELAS-TOTAL THRU 2900-EXIT
+001820     END-IF.
+001830     PERFORM 2950-GRAND-TOTAL THRU 2950-EXIT.
+001840     CLOSE MHSRPT-FILE.
+001850 2000-EXIT.
+001860     EXIT.
+001870 
+001880 2100-PROCESS-ONE-RECORD.
+001890     RETURN SORT-WORK-FILE
+001900         AT END
+001910             MOVE "Y" TO RPT-EOF-SWITCH
+001920         NOT AT END
+001930             IF RPT-FIRST-GROUP
+001940                 MOVE SORT-KELAS TO RPT-BREAK-KELAS
+001950                 MOVE "N" TO RPT-FIRST-GROUP-SWITCH
+001960                 PERFORM 2200-NEW-PAGE THRU 2200-EXIT
+001970             ELSE
+001980                 IF SORT-KELAS NOT = RPT-BREAK-KELAS
+001990                     PERFORM 2900-KELAS-TOTAL THRU 2900-EXIT
+002000                     MOVE SORT-KELAS TO RPT-BREAK-KELAS
+002010                     PERFORM 2200-NEW-PAGE THRU 2200-EXIT
+002020                 END-IF
+002030             END-IF
+002040             IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+002050                 PERFORM 2200-NEW-PAGE THRU 2200-EXIT
+002060             END-IF
+002070             PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+002080     END-RETURN.
+002090 2100-EXIT.
+002100     EXIT.
+002110 
+002120 2200-NEW-PAGE.
+002130     ADD 1 TO RPT-PAGE-NO.
+002140     MOVE RPT-PAGE-NO TO RPT-H1-PAGE.
+002150     MOVE SPACES TO RPT-LINE.
+002160     WRITE RPT-LINE FROM RPT-HEADER-1.
+002170     MOVE RPT-BREAK-KELAS TO RPT-H2-KELAS.
+002180     MOVE SPACES TO RPT-LINE.
+002190     WRITE RPT-LINE FROM RPT-HEADER-2.
+002200     MOVE SPACES TO RPT-LINE.
+002210     WRITE RPT-LINE.
+002220     MOVE ZERO TO RPT-LINE-COUNT.
+002230 2200-EXIT.
+002240     EXIT.
+002250 
+002260 2300-WRITE-DETAIL.
+002270     MOVE SORT-NPM TO RPT-D-NPM.
+002280     MOVE SORT-NAMA TO RPT-D-NAMA.
+002290     COMPUTE RPT-DOB-NUM = SORT-HARI-LAHIR * 1000000
+002300         + SORT-BULAN-LAHIR * 10000 + SORT-TAHUN-LAHIR.
+002310     MOVE RPT-DOB-NUM TO RPT-D-TANGGAL-LAHIR.
+002320     MOVE SORT-HOBI TO RPT-D-HOBI.
+002330     MOVE SPACES TO RPT-LINE.
+002340     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+002350     ADD 1 TO RPT-LINE-COUNT.
+002360     ADD 1 TO RPT-KELAS-COUNT.
+002370     ADD 1 TO RPT-GRAND-TOTAL.
+002380 2300-EXIT.
+002390     EXIT.
+002400 
+002410 2900-KELAS-TOTAL.
+002420     MOVE RPT-KELAS-COUNT TO RPT-T-COUNT.
+002430     MOVE SPACES TO RPT-LINE.
+002440     WRITE RPT-LINE FROM RPT-KELAS-TOTAL-LINE.
+002450     MOVE SPACES TO RPT-LINE.
+002460     WRITE RPT-LINE.
+002470     MOVE ZERO TO RPT-KELAS-COUNT.
+002480 2900-EXIT.
+002490     EXIT.
+002500 
+002510 2950-GRAND-TOTAL.
+002520     MOVE RPT-GRAND-TOTAL TO RPT-G-COUNT.
+002530     MOVE SPACES TO RPT-LINE.
+002540     WRITE RPT-LINE FROM RPT-GRAND-TOTAL-LINE.
+002550 2950-EXIT.
+002560     EXIT.
