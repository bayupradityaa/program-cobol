@@ -0,0 +1,237 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RPTUMUR.
+000120 AUTHOR. BUDI PRASETYO.
+000130 INSTALLATION. LAB AP3.
+000140 DATE-WRITTEN. 09/08/26.
+000150 DATE-COMPILED. 09/08/26.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    ---------------------------------------------------------
+000190*    DATE       INIT  DESCRIPTION
+000200*    09/08/26   BPA   ORIGINAL VERSION - LAPORAN PENGECUALIAN
+000210*                     UMUR/KELAYAKAN BERDASARKAN TANGGAL LAHIR
+000220*                     DAN TINGKAT KELAS.
+000230*    09/08/26   BPA   PERIKSA FILE STATUS SETELAH OPEN MHSMAST
+000240*                     DAN BUAT FILE KOSONG JIKA BELUM ADA, SAMA
+000250*                     SEPERTI TUGAS1AP3. GANTI TABEL BATAS UMUR
+000260*                     AGAR DIKUNCI PADA NILAI KELAS SEBENARNYA,
+000270*                     BUKAN DIGIT PERTAMANYA, KARENA KELAS TIDAK
+000280*                     PUNYA ATURAN AWALAN DIGIT DI TEMPAT LAIN.
+000290*    09/08/26   BPA   SET EOF SWITCH SEBELUM KELUAR PADA ERROR
+000300*                     BUKA FILE MASTER, SUPAYA PROSES PERIKSA
+000310*                     UMUR TIDAK TERUS MEMBACA FILE YANG GAGAL
+000320*                     DIBUKA.
+000330*    ---------------------------------------------------------
+000340*
+000350*    BATCH JOB INI MEMBACA MHSMAST, MENGHITUNG UMUR DARI
+000360*    TANGGAL LAHIR PADA TANGGAL RUN, DAN MEMBANDINGKANNYA
+000370*    DENGAN BATAS UMUR MINIMUM/MAKSIMUM YANG DIKONFIGURASI
+000380*    UNTUK KELAS MAHASISWA TERSEBUT. MAHASISWA DI LUAR BATAS
+000390*    ATAU DENGAN KELAS YANG TIDAK ADA DI TABEL KONFIGURASI
+000400*    DICETAK PADA LAPORAN PENGECUALIAN.
+000410*
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT MHSMAST-FILE ASSIGN TO MHSMAST
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS MHS-NPM
+000490         FILE STATUS IS MHSMAST-STATUS.
+000500 
+000510     SELECT UMURRPT-FILE ASSIGN TO UMURRPT
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS UMURRPT-STATUS.
+000540 
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  MHSMAST-FILE.
+000580     COPY MHSREC.
+000590 
+000600 FD  UMURRPT-FILE.
+000610 01  RPT-LINE                     PIC X(80).
+000620 
+000630 WORKING-STORAGE SECTION.
+000640 77  MHSMAST-STATUS               PIC XX    VALUE SPACES.
+000650 77  UMURRPT-STATUS                PIC XX    VALUE SPACES.
+000660 77  UM-EOF-SWITCH                PIC X(01) VALUE "N".
+000670     88  UM-END-OF-FILE               VALUE "Y".
+000680 77  UM-EXCEPTION-COUNT             PIC 9(05) VALUE ZERO.
+000690 77  UM-CHECKED-COUNT                PIC 9(05) VALUE ZERO.
+000700 77  UM-UMUR                        PIC 9(03) VALUE ZERO.
+000710 77  UM-MIN-AGE                    PIC 9(03) VALUE ZERO.
+000720 77  UM-MAX-AGE                    PIC 9(03) VALUE ZERO.
+000730 77  UM-REASON                     PIC X(25) VALUE SPACES.
+000740*
+000750 01  UM-RUN-DATE.
+000760     05  UM-RUN-YEAR              PIC 9(04).
+000770     05  UM-RUN-MONTH             PIC 9(02).
+000780     05  UM-RUN-DAY               PIC 9(02).
+000790*
+000800*    TABEL BATAS UMUR MINIMUM/MAKSIMUM DIKONFIGURASI PER NILAI
+000810*    KELAS SEBENARNYA (BUKAN DIGIT PERTAMANYA). TAMBAHKAN BARIS
+000820*    FILLER DI SINI BILA ADA KELAS BARU YANG PERLU DIPERIKSA.
+000830*
+000840 01  UM-AGE-CONFIG-VALUES.
+000850     05  FILLER                  PIC X(11) VALUE "1IA01017020".
+000860     05  FILLER                  PIC X(11) VALUE "1IA02017020".
+000870     05  FILLER                  PIC X(11) VALUE "1KA01017020".
+000880     05  FILLER                  PIC X(11) VALUE "2IA01018021".
+000890     05  FILLER                  PIC X(11) VALUE "2KA01018021".
+000900     05  FILLER                  PIC X(11) VALUE "3IA01019022".
+000910     05  FILLER                  PIC X(11) VALUE "3KA01019022".
+000920     05  FILLER                  PIC X(11) VALUE "4IA01020024".
+000930     05  FILLER                  PIC X(11) VALUE "4KA01020024".
+000940 01  UM-AGE-CONFIG-TABLE REDEFINES UM-AGE-CONFIG-VALUES.
+000950     05  UM-CONFIG-ENTRY OCCURS 9 TIMES
+000960             INDEXED BY UM-CFG-IDX.
+000970         10  UM-CONFIG-KELAS     PIC A(05).
+000980         10  UM-CONFIG-MIN       PIC 9(03).
+000990         10  UM-CONFIG-MAX       PIC 9(03).
+001000
+001010 01  RPT-TITLE-LINE                PIC X(50) VALUE
+001020     "LAPORAN PENGECUALIAN UMUR/KELAYAKAN MAHASISWA".
+001030 01  RPT-DETAIL-LINE.
+001040     05  FILLER                  PIC X(03) VALUE SPACES.
+001050     05  RPT-D-NPM               PIC X(08).
+001060     05  FILLER                  PIC X(02) VALUE SPACES.
+001070     05  RPT-D-NAMA              PIC A(15).
+001080     05  FILLER                  PIC X(02) VALUE SPACES.
+001090     05  RPT-D-KELAS             PIC A(05).
+001100     05  FILLER                  PIC X(02) VALUE SPACES.
+001110     05  RPT-D-UMUR              PIC ZZ9.
+001120     05  FILLER                  PIC X(02) VALUE SPACES.
+001130     05  RPT-D-KETERANGAN        PIC X(25).
+001140 01  RPT-TOTAL-LINE.
+001150     05  FILLER                  PIC X(25) VALUE
+001160         "MAHASISWA DIPERIKSA   : ".
+001170     05  RPT-T-CHECKED           PIC ZZZZ9.
+001180 01  RPT-EXCEPTION-TOTAL-LINE.
+001190     05  FILLER                  PIC X(25) VALUE
+001200         "TOTAL PENGECUALIAN    : ".
+001210     05  RPT-T-EXCEPTION         PIC ZZZZ9.
+001220 
+001230 PROCEDURE DIVISION.
+001240*
+001250*    ===========================================================
+001260*    0000-MAINLINE - SIAPKAN TABEL BATAS UMUR, PERIKSA SETIAP
+001270*    MAHASISWA PADA MASTER FILE, CETAK LAPORAN.
+001280*    ===========================================================
+001290*
+001300 0000-MAINLINE.
+001310     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001320     PERFORM 2000-CHECK-MASTER THRU 2000-EXIT
+001330         UNTIL UM-END-OF-FILE.
+001340     PERFORM 3000-PRINT-TOTALS THRU 3000-EXIT.
+001350     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001360     STOP RUN.
+001370*
+001380*    ---------------------------------------------------------
+001390*    1000-INITIALIZE - BUKA FILE, AMBIL TANGGAL RUN, DAN ISI
+001400*    TABEL BATAS UMUR MINIMUM/MAKSIMUM PER TINGKAT (1-4).
+001410*    ---------------------------------------------------------
+001420*
+001430 1000-INITIALIZE.
+001440     OPEN INPUT MHSMAST-FILE.
+001450     IF MHSMAST-STATUS = "35"
+001460         OPEN OUTPUT MHSMAST-FILE
+001470         CLOSE MHSMAST-FILE
+001480         OPEN INPUT MHSMAST-FILE
+001490     END-IF.
+001500     IF MHSMAST-STATUS NOT = "00"
+001510         DISPLAY "ERROR BUKA FILE MASTER, STATUS = "
+001520             MHSMAST-STATUS
+001530         MOVE "Y" TO UM-EOF-SWITCH
+001540         GO TO 1000-EXIT
+001550     END-IF.
+001560     OPEN OUTPUT UMURRPT-FILE.
+001570     MOVE "N" TO UM-EOF-SWITCH.
+001580     ACCEPT UM-RUN-DATE FROM DATE YYYYMMDD.
+001590
+001600     WRITE RPT-LINE FROM RPT-TITLE-LINE.
+001610     MOVE SPACES TO RPT-LINE.
+001620     WRITE RPT-LINE.
+001630 1000-EXIT.
+001640     EXIT.
+001650*
+001660*    ---------------------------------------------------------
+001670*    2000-CHECK-MASTER - HITUNG UMUR MAHASISWA DAN BANDINGKAN
+001680*    DENGAN BATAS UMUR TINGKAT KELASNYA.
+001690*    ---------------------------------------------------------
+001700*
+001710 2000-CHECK-MASTER.
+001720     READ MHSMAST-FILE NEXT RECORD
+001730         AT END
+001740             MOVE "Y" TO UM-EOF-SWITCH
+001750         NOT AT END
+001760             ADD 1 TO UM-CHECKED-COUNT
+001770             PERFORM 2100-COMPUTE-AGE THRU 2100-EXIT
+001780             PERFORM 2200-CHECK-ELIGIBLE THRU 2200-EXIT
+001790     END-READ.
+001800 2000-EXIT.
+001810     EXIT.
+001820 
+001830 2100-COMPUTE-AGE.
+001840     COMPUTE UM-UMUR = UM-RUN-YEAR - MHS-TAHUN-LAHIR.
+001850     IF UM-RUN-MONTH < MHS-BULAN-LAHIR
+001860         SUBTRACT 1 FROM UM-UMUR
+001870     ELSE
+001880         IF UM-RUN-MONTH = MHS-BULAN-LAHIR
+001890             AND UM-RUN-DAY < MHS-HARI-LAHIR
+001900             SUBTRACT 1 FROM UM-UMUR
+001910         END-IF
+001920     END-IF.
+001930 2100-EXIT.
+001940     EXIT.
+001950 
+001960 2200-CHECK-ELIGIBLE.
+001970     SET UM-CFG-IDX TO 1.
+001980     SEARCH UM-CONFIG-ENTRY
+001990         AT END
+002000             MOVE "KELAS TIDAK ADA DI TABEL" TO UM-REASON
+002010             PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+002020         WHEN UM-CONFIG-KELAS (UM-CFG-IDX) = MHS-KELAS
+002030             MOVE UM-CONFIG-MIN (UM-CFG-IDX) TO UM-MIN-AGE
+002040             MOVE UM-CONFIG-MAX (UM-CFG-IDX) TO UM-MAX-AGE
+002050             IF UM-UMUR < UM-MIN-AGE
+002060                 MOVE "UMUR DI BAWAH MIN" TO UM-REASON
+002070                 PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+002080             ELSE
+002090                 IF UM-UMUR > UM-MAX-AGE
+002100                     MOVE "UMUR DI ATAS MAKS" TO UM-REASON
+002110                     PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+002120                 END-IF
+002130             END-IF
+002140     END-SEARCH.
+002150 2200-EXIT.
+002160     EXIT.
+002170 
+002180 2300-WRITE-EXCEPTION.
+002190     MOVE MHS-NPM TO RPT-D-NPM.
+002200     MOVE MHS-NAMA TO RPT-D-NAMA.
+002210     MOVE MHS-KELAS TO RPT-D-KELAS.
+002220     MOVE UM-UMUR TO RPT-D-UMUR.
+002230     MOVE UM-REASON TO RPT-D-KETERANGAN.
+002240     MOVE SPACES TO RPT-LINE.
+002250     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+002260     ADD 1 TO UM-EXCEPTION-COUNT.
+002270 2300-EXIT.
+002280     EXIT.
+002290*
+002300 3000-PRINT-TOTALS.
+002310     MOVE SPACES TO RPT-LINE.
+002320     WRITE RPT-LINE.
+002330     MOVE UM-CHECKED-COUNT TO RPT-T-CHECKED.
+002340     MOVE SPACES TO RPT-LINE.
+002350     WRITE RPT-LINE FROM RPT-TOTAL-LINE.
+002360     MOVE UM-EXCEPTION-COUNT TO RPT-T-EXCEPTION.
+002370     MOVE SPACES TO RPT-LINE.
+002380     WRITE RPT-LINE FROM RPT-EXCEPTION-TOTAL-LINE.
+002390 3000-EXIT.
+002400     EXIT.
+002410*
+002420 9000-TERMINATE.
+002430     CLOSE MHSMAST-FILE.
+002440     CLOSE UMURRPT-FILE.
+002450 9000-EXIT.
+002460     EXIT.
