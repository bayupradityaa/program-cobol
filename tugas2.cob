@@ -1,91 +1,607 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TUGAS1AP3.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 PILIHAN          PIC 9.
-       01 NAMA             PIC A(15).
-       01 NPM              PIC X(8).
-       01 KELAS            PIC A(5).
-       01 HOBI             PIC A(20).
-       
-       01 TANGGAL-LAHIR.
-           05 HARI-LAHIR   PIC 9(2).  
-           05 BULAN-LAHIR  PIC 9(2).  
-           05 TAHUN-LAHIR  PIC 9(4).  
-       
-       01 ANGKA            PIC 9(4).     
-       01 SISA             PIC 9.
-
-       PROCEDURE DIVISION.
-       MAIN-PROGRAM.
-           DISPLAY "PILIH MENU: "
-           DISPLAY "1. IDENTITAS DIRI"
-           DISPLAY "2. PERIKSA BILANGAN GANJIL ATAU GENAP"
-           DISPLAY "3. EXIT"
-           ACCEPT PILIHAN.
-
-           IF PILIHAN = 1
-               PERFORM PROSES-IDENTITAS
-           ELSE
-               IF PILIHAN = 2
-                   PERFORM PROSES-BILANGAN-GANJIL-GENAP
-               ELSE
-                   IF PILIHAN = 3
-                       DISPLAY "PROGRAM SELESAI."
-                       STOP RUN
-                   ELSE
-                       DISPLAY "PILIHAN TIDAK ADA, SILAKAN COBA LAGI."
-                       STOP RUN.
-
-       PROSES-IDENTITAS.
-           DISPLAY "MASUKAN NAMA LENGKAP: ".
-           ACCEPT NAMA.
-
-           DISPLAY "MASUKKAN NPM: ".
-           ACCEPT NPM.
-
-           DISPLAY "MASUKKAN KELAS: ".
-           ACCEPT KELAS.
-
-           DISPLAY "MASUKKAN HARI LAHIR (dd): ".
-           ACCEPT HARI-LAHIR.
-           
-           DISPLAY "MASUKKAN BULAN LAHIR (mm): ".
-           ACCEPT BULAN-LAHIR.
-       
-           DISPLAY "MASUKKAN TAHUN LAHIR (yyyy): ".
-           ACCEPT TAHUN-LAHIR.    
-
-           DISPLAY "MASUKKAN HOBI: ".
-           ACCEPT HOBI.
-
-           DISPLAY "-------------------------------".
-           DISPLAY "TERIMAKASIH KAK " NAMA ", BERIKUT IDENTITAS ANDA :"
-           DISPLAY "NAMA LENGKAP   : " NAMA.
-           DISPLAY "NPM            : " NPM.
-           DISPLAY "KELAS          : " KELAS.
-           DISPLAY "TANGGAL LAHIR  : " TANGGAL-LAHIR.
-           DISPLAY "HOBI           : " HOBI.
-           DISPLAY "-------------------------------".
-
-           PERFORM MAIN-PROGRAM.
-
-       PROSES-BILANGAN-GANJIL-GENAP.
-           DISPLAY "MASUKKAN ANGKA (MAKS 4 DIGIT): ".
-           ACCEPT ANGKA.
-
-           DISPLAY "-------------------------------".
-           DISPLAY "ANGKA YANG ANDA INPUT ADALAH " ANGKA.
-
-           COMPUTE SISA = ANGKA - (ANGKA / 2 * 2).    
-
-           IF SISA = 0
-               DISPLAY "ANGKA TERSEBUT ADALAH GENAP"
-           ELSE
-               DISPLAY "ANGKA TERSEBUT ADALAH GANJIL"
-
-           DISPLAY "-------------------------------".
-
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TUGAS1AP3.
+000120 AUTHOR. BUDI PRASETYO.
+000130 INSTALLATION. LAB AP3.
+000140 DATE-WRITTEN. 01/03/24.
+000150 DATE-COMPILED. 09/08/26.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    ---------------------------------------------------------
+000190*    DATE       INIT  DESCRIPTION
+000200*    01/03/24   BPA   ORIGINAL VERSION - IDENTITAS, GANJIL/GENAP.
+000210*    09/08/26   BPA   SIMPAN IDENTITAS KE MASTER FILE MHSMAST,
+000220*                     KEYED PADA NPM (COPYBOOK MHSREC).
+000230*    09/08/26   BPA   TAMBAH MENU 4 - CARI DATA MAHASISWA.
+000240*    09/08/26   BPA   TAMBAH VALIDASI TANGGAL LAHIR DAN NPM,
+000250*                     ULANGI INPUT JIKA TIDAK VALID.
+000260*    09/08/26   BPA   TAMBAH LOG TRANSAKSI SETIAP PILIHAN MENU KE
+000270*                     FILE MHSLOG (COPYBOOK MHSLOGR).
+000280*    09/08/26   BPA   PILIHAN TIDAK VALID KEMBALI KE MENU (TIDAK
+000290*                     STOP RUN). TAMBAH CHECKPOINT ENTRI YANG
+000300*                     SEDANG BERJALAN (FILE MHSCHKPT).
+000310*    09/08/26   BPA   TAMBAH MENU 5 - UBAH DATA DAN MENU 6 - HAPUS
+000320*                     DATA MAHASISWA.
+000330*    09/08/26   BPA   TANDAI CHECKPOINT SISA SEBAGAI SELESAI
+000340*                     SETELAH PERINGATAN DITAMPILKAN, SUPAYA
+000350*                     TIDAK TERUS MUNCUL PADA SETIAP STARTUP
+000360*                     BERIKUTNYA.
+000370*    09/08/26   BPA   PERIKSA HASIL WRITE MHS-RECORD PADA
+000380*                     PROSES-IDENTITAS, SAMA SEPERTI REWRITE DAN
+000390*                     DELETE, SUPAYA LOG TIDAK MENCATAT "SAVED"
+000400*                     BILA WRITE-NYA SENDIRI GAGAL. BATAS TAHUN
+000410*                     LAHIR ATAS DIAMBIL DARI TANGGAL SISTEM,
+000420*                     TIDAK LAGI LITERAL TAHUN BERJALAN.
+000430*    09/08/26   BPA   GANTI PERHITUNGAN SISA GANJIL/GENAP DENGAN
+000440*                     DIVIDE...REMAINDER, SAMA SEPERTI GGBATCH -
+000450*                     RUMUS COMPUTE SEBELUMNYA TIDAK MEMOTONG
+000460*                     HASIL BAGI SEHINGGA SISA SELALU NOL. SET
+000470*                     AP3-END-OF-JOB PADA KEGAGALAN BUKA MASTER
+000480*                     SUPAYA MENU TIDAK BERJALAN DENGAN FILE YANG
+000490*                     GAGAL DIBUKA. PERIKSA HASIL REWRITE
+000500*                     CHECKPOINT MELALUI PARAGRAF BARU
+000510*                     3050-SAVE-CHECKPOINT.
+000520*    ---------------------------------------------------------
+000530*
+000540 ENVIRONMENT DIVISION.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT MHSMAST-FILE ASSIGN TO MHSMAST
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS MHS-NPM
+000610         FILE STATUS IS MHSMAST-STATUS.
+000620 
+000630     SELECT MHSLOG-FILE ASSIGN TO MHSLOG
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS MHSLOG-STATUS.
+000660 
+000670     SELECT MHSCHKPT-FILE ASSIGN TO MHSCHKPT
+000680         ORGANIZATION IS RELATIVE
+000690         ACCESS MODE IS DYNAMIC
+000700         RELATIVE KEY IS AP3-CHKPT-KEY
+000710         FILE STATUS IS MHSCHKPT-STATUS.
+000720 
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  MHSMAST-FILE.
+000760     COPY MHSREC.
+000770 
+000780 FD  MHSLOG-FILE.
+000790     COPY MHSLOGR.
+000800 
+000810 FD  MHSCHKPT-FILE.
+000820 01  CHKPT-RECORD.
+000830     05  CHKPT-NPM               PIC X(08).
+000840     05  CHKPT-NAMA              PIC A(15).
+000850     05  CHKPT-KELAS             PIC A(05).
+000860     05  CHKPT-TANGGAL-LAHIR.
+000870         10  CHKPT-HARI-LAHIR    PIC 9(02).
+000880         10  CHKPT-BULAN-LAHIR   PIC 9(02).
+000890         10  CHKPT-TAHUN-LAHIR   PIC 9(04).
+000900     05  CHKPT-HOBI              PIC A(20).
+000910     05  CHKPT-STATUS-FLAG       PIC X(01).
+000920         88  CHKPT-IN-PROGRESS       VALUE "P".
+000930         88  CHKPT-COMPLETE          VALUE "C".
+000940 
+000950 WORKING-STORAGE SECTION.
+000960*
+000970*    IDENTITAS FIELDS (ISI MENU 1, JUGA DIPAKAI SEBAGAI PARAMETER
+000980*    UBAH DATA PADA MENU 5).
+000990*
+001000 01  PILIHAN                     PIC 9.
+001010 01  NAMA                        PIC A(15).
+001020 01  NPM                         PIC X(8).
+001030 01  KELAS                       PIC A(5).
+001040 01  HOBI                        PIC A(20).
+001050 
+001060 01  TANGGAL-LAHIR.
+001070     05  HARI-LAHIR              PIC 9(2).
+001080         88  HARI-VALID              VALUES 1 THRU 31.
+001090     05  BULAN-LAHIR             PIC 9(2).
+001100         88  BULAN-VALID             VALUES 1 THRU 12.
+001110     05  TAHUN-LAHIR             PIC 9(4).
+001120 
+001130 01  ANGKA                       PIC 9(4).
+001140 01  SISA                        PIC 9.
+001150 77  AP3-HASIL-BAGI              PIC 9(4) VALUE ZERO.
+001160*
+001170*    SWITCHES DAN COUNTER KERJA UNTUK MENU DAN VALIDASI.
+001180*
+001190 77  AP3-EXIT-SWITCH             PIC X(01) VALUE "N".
+001200     88  AP3-END-OF-JOB              VALUE "Y".
+001210 77  AP3-VALID-SWITCH            PIC X(01) VALUE "N".
+001220     88  AP3-DATA-VALID              VALUE "Y".
+001230 77  AP3-FOUND-SWITCH            PIC X(01) VALUE "N".
+001240     88  AP3-RECORD-FOUND            VALUE "Y".
+001250 77  AP3-CONFIRM                 PIC X(01) VALUE SPACE.
+001260     88  AP3-CONFIRM-YES             VALUES "Y" "y".
+001270 77  AP3-CARI-NPM                PIC X(08) VALUE SPACES.
+001280 77  AP3-LOG-KETERANGAN          PIC X(40) VALUE SPACES.
+001290 77  AP3-MIN-TAHUN               PIC 9(4) VALUE 1980.
+001300 77  AP3-MAX-TAHUN               PIC 9(4) VALUE ZERO.
+001310 01  AP3-SYSTEM-DATE.
+001320     05  AP3-SYSTEM-YEAR         PIC 9(4).
+001330     05  AP3-SYSTEM-MONTH        PIC 9(2).
+001340     05  AP3-SYSTEM-DAY          PIC 9(2).
+001350*
+001360*    FILE STATUS DAN KEY KERJA.
+001370*
+001380 77  MHSMAST-STATUS              PIC XX    VALUE SPACES.
+001390     88  MHSMAST-OK                  VALUE "00".
+001400 77  MHSLOG-STATUS                PIC XX    VALUE SPACES.
+001410 77  MHSCHKPT-STATUS              PIC XX    VALUE SPACES.
+001420 77  AP3-CHKPT-KEY                PIC 9(01) VALUE 1.
+001430 
+001440 PROCEDURE DIVISION.
+001450*
+001460*    ===========================================================
+001470*    0000-MAINLINE - TITIK MASUK PROGRAM. BUKA FILE, JALANKAN MENU
+001480*    SAMPAI OPERATOR MEMILIH EXIT, LALU TUTUP FILE.
+001490*    ===========================================================
+001500*
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001530     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+001540         UNTIL AP3-END-OF-JOB.
+001550     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001560     STOP RUN.
+001570*
+001580*    ---------------------------------------------------------
+001590*    1000-INITIALIZE - BUKA MASTER, LOG DAN CHECKPOINT FILE. FILE
+001600*    MASTER DAN LOG DIBUAT OTOMATIS PADA RUN PERTAMA. JIKA MASIH
+001610*    ADA ENTRI CHECKPOINT DARI RUN SEBELUMNYA, TAMPILKAN
+001620*    PERINGATAN SUPAYA TIDAK HILANG BEGITU SAJA.
+001630*    ---------------------------------------------------------
+001640*
+001650 1000-INITIALIZE.
+001660     OPEN I-O MHSMAST-FILE.
+001670     IF MHSMAST-STATUS = "35"
+001680         OPEN OUTPUT MHSMAST-FILE
+001690         CLOSE MHSMAST-FILE
+001700         OPEN I-O MHSMAST-FILE
+001710     END-IF.
+001720     IF NOT MHSMAST-OK
+001730         DISPLAY "ERROR BUKA FILE MASTER, STATUS = "
+001740             MHSMAST-STATUS
+001750         SET AP3-END-OF-JOB TO TRUE
+001760         GO TO 1000-EXIT
+001770     END-IF.
+001780 
+001790     OPEN EXTEND MHSLOG-FILE.
+001800     IF MHSLOG-STATUS NOT = "00"
+001810         OPEN OUTPUT MHSLOG-FILE
+001820     END-IF.
+001830 
+001840     OPEN I-O MHSCHKPT-FILE.
+001850     IF MHSCHKPT-STATUS = "35"
+001860         OPEN OUTPUT MHSCHKPT-FILE
+001870         CLOSE MHSCHKPT-FILE
+001880         OPEN I-O MHSCHKPT-FILE
+001890     END-IF.
+001900 
+001910     MOVE 1 TO AP3-CHKPT-KEY.
+001920     READ MHSCHKPT-FILE
+001930         INVALID KEY
+001940             MOVE SPACES TO CHKPT-NPM CHKPT-NAMA CHKPT-KELAS
+001950                 CHKPT-HOBI
+001960             MOVE ZERO TO CHKPT-HARI-LAHIR CHKPT-BULAN-LAHIR
+001970                 CHKPT-TAHUN-LAHIR
+001980             SET CHKPT-COMPLETE TO TRUE
+001990             WRITE CHKPT-RECORD
+002000         NOT INVALID KEY
+002010             IF CHKPT-IN-PROGRESS
+002020                 DISPLAY "PERHATIAN: ADA ENTRI IDENTITAS YANG"
+002030                 DISPLAY "BELUM SELESAI DARI SESI SEBELUMNYA."
+002040                 DISPLAY "NPM (SEBAGIAN) : " CHKPT-NPM
+002050                 DISPLAY "NAMA (SEBAGIAN): " CHKPT-NAMA
+002060                 DISPLAY "ULANGI MELALUI MENU IDENTITAS DIRI."
+002070                 SET CHKPT-COMPLETE TO TRUE
+002080                 REWRITE CHKPT-RECORD
+002090             END-IF
+002100     END-READ.
+002110
+002120     ACCEPT AP3-SYSTEM-DATE FROM DATE YYYYMMDD.
+002130     MOVE AP3-SYSTEM-YEAR TO AP3-MAX-TAHUN.
+002140 1000-EXIT.
+002150     EXIT.
+002160*
+002170*    ---------------------------------------------------------
+002180*    2000-PROCESS-MENU - TAMPILKAN MENU, TERIMA PILIHAN, JALANKAN
+002190*    PARAGRAF YANG SESUAI DAN CATAT HASILNYA KE LOG. PILIHAN YANG
+002200*    TIDAK DIKENAL KEMBALI KE MENU, TIDAK MENGHENTIKAN PROGRAM.
+002210*    ---------------------------------------------------------
+002220*
+002230 2000-PROCESS-MENU.
+002240     DISPLAY " ".
+002250     DISPLAY "PILIH MENU: ".
+002260     DISPLAY "1. IDENTITAS DIRI".
+002270     DISPLAY "2. PERIKSA BILANGAN GANJIL ATAU GENAP".
+002280     DISPLAY "3. EXIT".
+002290     DISPLAY "4. CARI DATA MAHASISWA".
+002300     DISPLAY "5. UBAH DATA MAHASISWA".
+002310     DISPLAY "6. HAPUS DATA MAHASISWA".
+002320     ACCEPT PILIHAN.
+002330 
+002340     EVALUATE PILIHAN
+002350         WHEN 1
+002360             PERFORM 3000-PROSES-IDENTITAS THRU 3000-EXIT
+002370         WHEN 2
+002380             PERFORM 4000-PROSES-GANJIL-GENAP THRU 4000-EXIT
+002390         WHEN 3
+002400             DISPLAY "PROGRAM SELESAI."
+002410             MOVE "PROGRAM SELESAI" TO AP3-LOG-KETERANGAN
+002420             SET AP3-END-OF-JOB TO TRUE
+002430         WHEN 4
+002440             PERFORM 5000-CARI-DATA THRU 5000-EXIT
+002450         WHEN 5
+002460             PERFORM 6000-UBAH-DATA THRU 6000-EXIT
+002470         WHEN 6
+002480             PERFORM 7000-HAPUS-DATA THRU 7000-EXIT
+002490         WHEN OTHER
+002500             DISPLAY "PILIHAN TIDAK ADA, SILAKAN COBA LAGI."
+002510             MOVE "PILIHAN TIDAK ADA" TO AP3-LOG-KETERANGAN
+002520     END-EVALUATE.
+002530 
+002540     PERFORM 8000-WRITE-LOG THRU 8000-EXIT.
+002550 2000-EXIT.
+002560     EXIT.
+002570*
+002580*    ---------------------------------------------------------
+002590*    3000-PROSES-IDENTITAS - TERIMA IDENTITAS MAHASISWA, VALIDASI
+002600*    TANGGAL LAHIR DAN NPM, SIMPAN CHECKPOINT SETELAH SETIAP FIELD
+002610*    DAN TULIS KE MASTER FILE MHSMAST JIKA NPM BELUM TERDAFTAR.
+002620*    ---------------------------------------------------------
+002630*
+002640 3000-PROSES-IDENTITAS.
+002650     SET CHKPT-IN-PROGRESS TO TRUE.
+002660     MOVE SPACES TO CHKPT-NPM CHKPT-NAMA CHKPT-KELAS CHKPT-HOBI.
+002670     MOVE ZERO TO CHKPT-HARI-LAHIR CHKPT-BULAN-LAHIR
+002680         CHKPT-TAHUN-LAHIR.
+002690     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+002700
+002710     DISPLAY "MASUKAN NAMA LENGKAP: ".
+002720     ACCEPT NAMA.
+002730     MOVE NAMA TO CHKPT-NAMA.
+002740     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+002750
+002760     PERFORM 3100-GET-NPM THRU 3100-EXIT.
+002770     MOVE NPM TO CHKPT-NPM.
+002780     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+002790
+002800     DISPLAY "MASUKKAN KELAS: ".
+002810     ACCEPT KELAS.
+002820     MOVE KELAS TO CHKPT-KELAS.
+002830     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+002840
+002850     PERFORM 3200-GET-HARI-LAHIR THRU 3200-EXIT.
+002860     MOVE HARI-LAHIR TO CHKPT-HARI-LAHIR.
+002870     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+002880
+002890     PERFORM 3300-GET-BULAN-LAHIR THRU 3300-EXIT.
+002900     MOVE BULAN-LAHIR TO CHKPT-BULAN-LAHIR.
+002910     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+002920
+002930     PERFORM 3400-GET-TAHUN-LAHIR THRU 3400-EXIT.
+002940     MOVE TAHUN-LAHIR TO CHKPT-TAHUN-LAHIR.
+002950     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+002960
+002970     DISPLAY "MASUKKAN HOBI: ".
+002980     ACCEPT HOBI.
+002990     MOVE HOBI TO CHKPT-HOBI.
+003000     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+003010
+003020     MOVE NPM TO MHS-NPM.
+003030     READ MHSMAST-FILE
+003040         INVALID KEY
+003050             MOVE "N" TO AP3-FOUND-SWITCH
+003060         NOT INVALID KEY
+003070             MOVE "Y" TO AP3-FOUND-SWITCH
+003080     END-READ.
+003090 
+003100     IF AP3-RECORD-FOUND
+003110         DISPLAY "NPM " NPM " SUDAH TERDAFTAR, GUNAKAN UBAH DATA."
+003120         MOVE "NPM SUDAH ADA - TIDAK DISIMPAN"
+003130             TO AP3-LOG-KETERANGAN
+003140     ELSE
+003150         MOVE NPM TO MHS-NPM
+003160         MOVE NAMA TO MHS-NAMA
+003170         MOVE KELAS TO MHS-KELAS
+003180         MOVE HARI-LAHIR TO MHS-HARI-LAHIR
+003190         MOVE BULAN-LAHIR TO MHS-BULAN-LAHIR
+003200         MOVE TAHUN-LAHIR TO MHS-TAHUN-LAHIR
+003210         MOVE HOBI TO MHS-HOBI
+003220         WRITE MHS-RECORD
+003230             INVALID KEY
+003240                 DISPLAY "GAGAL MENYIMPAN IDENTITAS."
+003250                 MOVE "IDENTITAS GAGAL - WRITE ERROR"
+003260                     TO AP3-LOG-KETERANGAN
+003270             NOT INVALID KEY
+003280                 DISPLAY "-------------------------------"
+003290                 DISPLAY "TERIMAKASIH KAK " NAMA
+003300                 DISPLAY "BERIKUT IDENTITAS ANDA:"
+003310                 DISPLAY "NAMA LENGKAP   : " NAMA
+003320                 DISPLAY "NPM            : " NPM
+003330                 DISPLAY "KELAS          : " KELAS
+003340                 DISPLAY "TANGGAL LAHIR  : " TANGGAL-LAHIR
+003350                 DISPLAY "HOBI           : " HOBI
+003360                 DISPLAY "-------------------------------"
+003370                 MOVE "IDENTITAS SAVED" TO AP3-LOG-KETERANGAN
+003380         END-WRITE
+003390     END-IF.
+003400 
+003410     SET CHKPT-COMPLETE TO TRUE.
+003420     PERFORM 3050-SAVE-CHECKPOINT THRU 3050-EXIT.
+003430 3000-EXIT.
+003440     EXIT.
+003450*
+003460 3050-SAVE-CHECKPOINT.
+003470     REWRITE CHKPT-RECORD
+003480         INVALID KEY
+003490             DISPLAY "PERINGATAN: GAGAL SIMPAN CHECKPOINT."
+003500     END-REWRITE.
+003510 3050-EXIT.
+003520     EXIT.
+003530*
+003540*    ---------------------------------------------------------
+003550*    3100/3200/3300/3400 - VALIDASI NPM DAN TANGGAL LAHIR. SETIAP
+003560*    PARAGRAF MENGULANG INPUT SAMPAI NILAINYA VALID.
+003570*    ---------------------------------------------------------
+003580*
+003590 3100-GET-NPM.
+003600     MOVE "N" TO AP3-VALID-SWITCH.
+003610     PERFORM 3110-INPUT-NPM THRU 3110-EXIT
+003620         UNTIL AP3-DATA-VALID.
+003630 3100-EXIT.
+003640     EXIT.
+003650 
+003660 3110-INPUT-NPM.
+003670     DISPLAY "MASUKKAN NPM (8 DIGIT ANGKA): ".
+003680     ACCEPT NPM.
+003690     IF NPM IS NUMERIC
+003700         SET AP3-DATA-VALID TO TRUE
+003710     ELSE
+003720         DISPLAY "NPM HARUS 8 DIGIT ANGKA, ULANGI."
+003730     END-IF.
+003740 3110-EXIT.
+003750     EXIT.
+003760 
+003770 3200-GET-HARI-LAHIR.
+003780     MOVE "N" TO AP3-VALID-SWITCH.
+003790     PERFORM 3210-INPUT-HARI THRU 3210-EXIT
+003800         UNTIL AP3-DATA-VALID.
+003810 3200-EXIT.
+003820     EXIT.
+003830 
+003840 3210-INPUT-HARI.
+003850     DISPLAY "MASUKKAN HARI LAHIR (dd, 1-31): ".
+003860     ACCEPT HARI-LAHIR.
+003870     IF HARI-VALID
+003880         SET AP3-DATA-VALID TO TRUE
+003890     ELSE
+003900         DISPLAY "HARI LAHIR HARUS ANTARA 1 DAN 31, ULANGI."
+003910     END-IF.
+003920 3210-EXIT.
+003930     EXIT.
+003940 
+003950 3300-GET-BULAN-LAHIR.
+003960     MOVE "N" TO AP3-VALID-SWITCH.
+003970     PERFORM 3310-INPUT-BULAN THRU 3310-EXIT
+003980         UNTIL AP3-DATA-VALID.
+003990 3300-EXIT.
+004000     EXIT.
+004010 
+004020 3310-INPUT-BULAN.
+004030     DISPLAY "MASUKKAN BULAN LAHIR (mm, 1-12): ".
+004040     ACCEPT BULAN-LAHIR.
+004050     IF BULAN-VALID
+004060         SET AP3-DATA-VALID TO TRUE
+004070     ELSE
+004080         DISPLAY "BULAN LAHIR HARUS ANTARA 1 DAN 12, ULANGI."
+004090     END-IF.
+004100 3310-EXIT.
+004110     EXIT.
+004120 
+004130 3400-GET-TAHUN-LAHIR.
+004140     MOVE "N" TO AP3-VALID-SWITCH.
+004150     PERFORM 3410-INPUT-TAHUN THRU 3410-EXIT
+004160         UNTIL AP3-DATA-VALID.
+004170 3400-EXIT.
+004180     EXIT.
+004190 
+004200 3410-INPUT-TAHUN.
+004210     DISPLAY "MASUKKAN TAHUN LAHIR (yyyy, " AP3-MIN-TAHUN "-"
+004220         AP3-MAX-TAHUN "): ".
+004230     ACCEPT TAHUN-LAHIR.
+004240     IF TAHUN-LAHIR >= AP3-MIN-TAHUN
+004250         AND TAHUN-LAHIR <= AP3-MAX-TAHUN
+004260         SET AP3-DATA-VALID TO TRUE
+004270     ELSE
+004280         DISPLAY "TAHUN LAHIR HARUS ANTARA " AP3-MIN-TAHUN " DAN "
+004290             AP3-MAX-TAHUN ", ULANGI."
+004300     END-IF.
+004310 3410-EXIT.
+004320     EXIT.
+004330*
+004340*    ---------------------------------------------------------
+004350*    4000-PROSES-GANJIL-GENAP - PERIKSA SATU ANGKA GANJIL/GENAP.
+004360*    ---------------------------------------------------------
+004370*
+004380 4000-PROSES-GANJIL-GENAP.
+004390     DISPLAY "MASUKKAN ANGKA (MAKS 4 DIGIT): ".
+004400     ACCEPT ANGKA.
+004410 
+004420     DISPLAY "-------------------------------".
+004430     DISPLAY "ANGKA YANG ANDA INPUT ADALAH " ANGKA.
+004440 
+004450     DIVIDE ANGKA BY 2 GIVING AP3-HASIL-BAGI
+004460         REMAINDER SISA.
+004470 
+004480     IF SISA = 0
+004490         DISPLAY "ANGKA TERSEBUT ADALAH GENAP"
+004500         MOVE "ANGKA GENAP" TO AP3-LOG-KETERANGAN
+004510     ELSE
+004520         DISPLAY "ANGKA TERSEBUT ADALAH GANJIL"
+004530         MOVE "ANGKA GANJIL" TO AP3-LOG-KETERANGAN
+004540     END-IF.
+004550 
+004560     DISPLAY "-------------------------------".
+004570 4000-EXIT.
+004580     EXIT.
+004590*
+004600*    ---------------------------------------------------------
+004610*    5000-CARI-DATA - CARI SATU MAHASISWA BERDASARKAN NPM.
+004620*    ---------------------------------------------------------
+004630*
+004640 5000-CARI-DATA.
+004650     DISPLAY "MASUKKAN NPM YANG DICARI: ".
+004660     ACCEPT AP3-CARI-NPM.
+004670     MOVE AP3-CARI-NPM TO MHS-NPM.
+004680     READ MHSMAST-FILE
+004690         INVALID KEY
+004700             MOVE "N" TO AP3-FOUND-SWITCH
+004710         NOT INVALID KEY
+004720             MOVE "Y" TO AP3-FOUND-SWITCH
+004730     END-READ.
+004740 
+004750     IF AP3-RECORD-FOUND
+004760         DISPLAY "-------------------------------"
+004770         DISPLAY "NAMA           : " MHS-NAMA
+004780         DISPLAY "KELAS          : " MHS-KELAS
+004790         DISPLAY "TANGGAL LAHIR  : " MHS-TANGGAL-LAHIR
+004800         DISPLAY "HOBI           : " MHS-HOBI
+004810         DISPLAY "-------------------------------"
+004820         MOVE "DATA DITEMUKAN" TO AP3-LOG-KETERANGAN
+004830     ELSE
+004840         DISPLAY "NPM TIDAK DITEMUKAN"
+004850         MOVE "NPM TIDAK DITEMUKAN" TO AP3-LOG-KETERANGAN
+004860     END-IF.
+004870 5000-EXIT.
+004880     EXIT.
+004890*
+004900*    ---------------------------------------------------------
+004910*    6000-UBAH-DATA - UBAH NAMA/KELAS/HOBI MAHASISWA YANG ADA.
+004920*    FIELD YANG DIKOSONGKAN (TIDAK DIISI) TIDAK DIUBAH.
+004930*    ---------------------------------------------------------
+004940*
+004950 6000-UBAH-DATA.
+004960     DISPLAY "MASUKKAN NPM YANG AKAN DIUBAH: ".
+004970     ACCEPT AP3-CARI-NPM.
+004980     MOVE AP3-CARI-NPM TO MHS-NPM.
+004990     READ MHSMAST-FILE
+005000         INVALID KEY
+005010             MOVE "N" TO AP3-FOUND-SWITCH
+005020         NOT INVALID KEY
+005030             MOVE "Y" TO AP3-FOUND-SWITCH
+005040     END-READ.
+005050 
+005060     IF NOT AP3-RECORD-FOUND
+005070         DISPLAY "NPM TIDAK DITEMUKAN, DATA TIDAK DAPAT DIUBAH."
+005080         MOVE "UBAH GAGAL - NPM TIDAK DITEMUKAN"
+005090             TO AP3-LOG-KETERANGAN
+005100         GO TO 6000-EXIT
+005110     END-IF.
+005120 
+005130     DISPLAY "DATA SAAT INI :".
+005140     DISPLAY "NAMA           : " MHS-NAMA.
+005150     DISPLAY "KELAS          : " MHS-KELAS.
+005160     DISPLAY "HOBI           : " MHS-HOBI.
+005170 
+005180     DISPLAY "NAMA BARU (KOSONGKAN JIKA TIDAK BERUBAH): ".
+005190     ACCEPT NAMA.
+005200     IF NAMA NOT = SPACES
+005210         MOVE NAMA TO MHS-NAMA
+005220     END-IF.
+005230 
+005240     DISPLAY "KELAS BARU (KOSONGKAN JIKA TIDAK BERUBAH): ".
+005250     ACCEPT KELAS.
+005260     IF KELAS NOT = SPACES
+005270         MOVE KELAS TO MHS-KELAS
+005280     END-IF.
+005290 
+005300     DISPLAY "HOBI BARU (KOSONGKAN JIKA TIDAK BERUBAH): ".
+005310     ACCEPT HOBI.
+005320     IF HOBI NOT = SPACES
+005330         MOVE HOBI TO MHS-HOBI
+005340     END-IF.
+005350 
+005360     REWRITE MHS-RECORD
+005370         INVALID KEY
+005380             DISPLAY "GAGAL MENYIMPAN PERUBAHAN."
+005390             MOVE "UBAH GAGAL - REWRITE ERROR"
+005400                 TO AP3-LOG-KETERANGAN
+005410         NOT INVALID KEY
+005420             DISPLAY "DATA MAHASISWA BERHASIL DIUBAH."
+005430             MOVE "DATA DIUBAH" TO AP3-LOG-KETERANGAN
+005440     END-REWRITE.
+005450 6000-EXIT.
+005460     EXIT.
+005470*
+005480*    ---------------------------------------------------------
+005490*    7000-HAPUS-DATA - HAPUS SATU RECORD SETELAH KONFIRMASI.
+005500*    ---------------------------------------------------------
+005510*
+005520 7000-HAPUS-DATA.
+005530     DISPLAY "MASUKKAN NPM YANG AKAN DIHAPUS: ".
+005540     ACCEPT AP3-CARI-NPM.
+005550     MOVE AP3-CARI-NPM TO MHS-NPM.
+005560     READ MHSMAST-FILE
+005570         INVALID KEY
+005580             MOVE "N" TO AP3-FOUND-SWITCH
+005590         NOT INVALID KEY
+005600             MOVE "Y" TO AP3-FOUND-SWITCH
+005610     END-READ.
+005620 
+005630     IF NOT AP3-RECORD-FOUND
+005640         DISPLAY "NPM TIDAK DITEMUKAN, DATA TIDAK DAPAT DIHAPUS."
+005650         MOVE "HAPUS GAGAL - NPM TIDAK DITEMUKAN"
+005660             TO AP3-LOG-KETERANGAN
+005670         GO TO 7000-EXIT
+005680     END-IF.
+005690 
+005700     DISPLAY "DATA YANG AKAN DIHAPUS :".
+005710     DISPLAY "NAMA           : " MHS-NAMA.
+005720     DISPLAY "KELAS          : " MHS-KELAS.
+005730     DISPLAY "YAKIN HAPUS DATA INI? (Y/T): ".
+005740     ACCEPT AP3-CONFIRM.
+005750 
+005760     IF AP3-CONFIRM-YES
+005770         DELETE MHSMAST-FILE
+005780             INVALID KEY
+005790                 DISPLAY "GAGAL MENGHAPUS DATA."
+005800                 MOVE "HAPUS GAGAL - DELETE ERROR"
+005810                     TO AP3-LOG-KETERANGAN
+005820             NOT INVALID KEY
+005830                 DISPLAY "DATA MAHASISWA BERHASIL DIHAPUS."
+005840                 MOVE "DATA DIHAPUS" TO AP3-LOG-KETERANGAN
+005850         END-DELETE
+005860     ELSE
+005870         DISPLAY "PENGHAPUSAN DIBATALKAN."
+005880         MOVE "HAPUS DIBATALKAN" TO AP3-LOG-KETERANGAN
+005890     END-IF.
+005900 7000-EXIT.
+005910     EXIT.
+005920*
+005930*    ---------------------------------------------------------
+005940*    8000-WRITE-LOG - CATAT PILIHAN MENU DAN HASILNYA KE MHSLOG.
+005950*    ---------------------------------------------------------
+005960*
+005970 8000-WRITE-LOG.
+005980     ACCEPT LOG-TANGGAL FROM DATE YYYYMMDD.
+005990     ACCEPT LOG-JAM FROM TIME.
+006000     MOVE PILIHAN TO LOG-PILIHAN.
+006010     MOVE AP3-LOG-KETERANGAN TO LOG-KETERANGAN.
+006020     WRITE LOG-RECORD.
+006030     MOVE SPACES TO AP3-LOG-KETERANGAN.
+006040 8000-EXIT.
+006050     EXIT.
+006060*
+006070*    ---------------------------------------------------------
+006080*    9000-TERMINATE - TUTUP SEMUA FILE SEBELUM PROGRAM SELESAI.
+006090*    ---------------------------------------------------------
+006100*
+006110 9000-TERMINATE.
+006120     CLOSE MHSMAST-FILE.
+006130     CLOSE MHSLOG-FILE.
+006140     CLOSE MHSCHKPT-FILE.
+006150 9000-EXIT.
+006160     EXIT.
