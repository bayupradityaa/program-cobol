@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. GGBATCH.
+000120 AUTHOR. BUDI PRASETYO.
+000130 INSTALLATION. LAB AP3.
+000140 DATE-WRITTEN. 09/08/26.
+000150 DATE-COMPILED. 09/08/26.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    ---------------------------------------------------------
+000190*    DATE       INIT  DESCRIPTION
+000200*    09/08/26   BPA   ORIGINAL VERSION - BATCH GANJIL/GENAP
+000210*                     ATAS FILE TRANSAKSI ANGKA, DENGAN
+000220*                     RINGKASAN JUMLAH DAN DAFTAR PER JENIS.
+000230*    09/08/26   BPA   PERIKSA FILE STATUS SETELAH OPEN ANGKAIN
+000240*                     DAN HENTIKAN PROSES DENGAN PESAN ERROR
+000250*                     JIKA FILE TRANSAKSI TIDAK DAPAT DIBUKA.
+000260*    09/08/26   BPA   GANTI PERHITUNGAN SISA DENGAN DIVIDE...
+000270*                     REMAINDER - COMPUTE SISA = ANGKA - (ANGKA
+000280*                     / 2 * 2) TIDAK MEMOTONG HASIL BAGI SEBELUM
+000290*                     DIKALIKAN KEMBALI, SEHINGGA SISA SELALU
+000300*                     NOL DAN SEMUA ANGKA TERBACA GENAP.
+000310*    ---------------------------------------------------------
+000320*
+000330*    BATCH JOB INI MEMBACA FILE TRANSAKSI ANGKAIN (SATU ANGKA
+000340*    PER BARIS, MAKS 4 DIGIT), MENGKLASIFIKASIKAN SETIAP ANGKA
+000350*    SEBAGAI GANJIL ATAU GENAP SEPERTI PROSES-BILANGAN-GANJIL-
+000360*    GENAP PADA TUGAS1AP3, DAN MENCETAK RINGKASAN KE ANGKARPT.
+000370*
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT ANGKAIN-FILE ASSIGN TO ANGKAIN
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS ANGKAIN-STATUS.
+000440 
+000450     SELECT ANGKARPT-FILE ASSIGN TO ANGKARPT
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS ANGKARPT-STATUS.
+000480 
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  ANGKAIN-FILE.
+000520 01  ANGKAIN-RECORD               PIC 9(04).
+000530 
+000540 FD  ANGKARPT-FILE.
+000550 01  RPT-LINE                     PIC X(80).
+000560 
+000570 WORKING-STORAGE SECTION.
+000580 77  ANGKAIN-STATUS               PIC XX    VALUE SPACES.
+000590     88  ANGKAIN-OK                    VALUE "00".
+000600 77  ANGKARPT-STATUS              PIC XX    VALUE SPACES.
+000610 77  GG-EOF-SWITCH                PIC X(01) VALUE "N".
+000620     88  GG-END-OF-FILE               VALUE "Y".
+000630 01  ANGKA                        PIC 9(4).
+000640 01  SISA                         PIC 9.
+000650 77  GG-HASIL-BAGI                PIC 9(04) VALUE ZERO.
+000660 77  GG-GENAP-COUNT                PIC 9(05) VALUE ZERO.
+000670 77  GG-GANJIL-COUNT                PIC 9(05) VALUE ZERO.
+000680 77  GG-TOTAL-COUNT                 PIC 9(05) VALUE ZERO.
+000690 
+000700 01  RPT-TITLE-LINE               PIC X(40) VALUE
+000710     "LAPORAN BATCH GANJIL/GENAP".
+000720 01  RPT-DETAIL-LINE.
+000730     05  FILLER                  PIC X(03) VALUE SPACES.
+000740     05  RPT-D-ANGKA             PIC ZZZ9.
+000750     05  FILLER                  PIC X(05) VALUE SPACES.
+000760     05  RPT-D-JENIS             PIC X(10).
+000770 01  RPT-SUMMARY-GANJIL.
+000780     05  FILLER                  PIC X(25) VALUE
+000790         "JUMLAH ANGKA GANJIL   : ".
+000800     05  RPT-S-GANJIL            PIC ZZZZ9.
+000810 01  RPT-SUMMARY-GENAP.
+000820     05  FILLER                  PIC X(25) VALUE
+000830         "JUMLAH ANGKA GENAP    : ".
+000840     05  RPT-S-GENAP             PIC ZZZZ9.
+000850 01  RPT-SUMMARY-TOTAL.
+000860     05  FILLER                  PIC X(25) VALUE
+000870         "TOTAL ANGKA DIPROSES  : ".
+000880     05  RPT-S-TOTAL             PIC ZZZZ9.
+000890 
+000900 PROCEDURE DIVISION.
+000910*
+000920*    ===========================================================
+000930*    0000-MAINLINE - BUKA FILE, PROSES SEMUA TRANSAKSI ANGKA,
+000940*    CETAK RINGKASAN, TUTUP FILE.
+000950*    ===========================================================
+000960*
+000970 0000-MAINLINE.
+000980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000990     IF ANGKAIN-OK
+001000         PERFORM 2000-PROCESS-ANGKA THRU 2000-EXIT
+001010             UNTIL GG-END-OF-FILE
+001020         PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT
+001030     END-IF.
+001040     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001050     STOP RUN.
+001060*
+001070 1000-INITIALIZE.
+001080     OPEN INPUT ANGKAIN-FILE.
+001090     IF NOT ANGKAIN-OK
+001100         DISPLAY "ERROR BUKA FILE TRANSAKSI ANGKAIN, STATUS = "
+001110             ANGKAIN-STATUS
+001120         MOVE "Y" TO GG-EOF-SWITCH
+001130         GO TO 1000-EXIT
+001140     END-IF.
+001150     OPEN OUTPUT ANGKARPT-FILE.
+001160     MOVE "N" TO GG-EOF-SWITCH.
+001170     WRITE RPT-LINE FROM RPT-TITLE-LINE.
+001180     MOVE SPACES TO RPT-LINE.
+001190     WRITE RPT-LINE.
+001200 1000-EXIT.
+001210     EXIT.
+001220*
+001230*    ---------------------------------------------------------
+001240*    2000-PROCESS-ANGKA - BACA SATU ANGKA, KLASIFIKASIKAN
+001250*    GANJIL/GENAP DAN CETAK BARIS DETAIL.
+001260*    ---------------------------------------------------------
+001270*
+001280 2000-PROCESS-ANGKA.
+001290     READ ANGKAIN-FILE
+001300         AT END
+001310             MOVE "Y" TO GG-EOF-SWITCH
+001320         NOT AT END
+001330             MOVE ANGKAIN-RECORD TO ANGKA
+001340             DIVIDE ANGKA BY 2 GIVING GG-HASIL-BAGI
+001350                 REMAINDER SISA
+001360             MOVE ANGKA TO RPT-D-ANGKA
+001370             IF SISA = 0
+001380                 MOVE "GENAP" TO RPT-D-JENIS
+001390                 ADD 1 TO GG-GENAP-COUNT
+001400             ELSE
+001410                 MOVE "GANJIL" TO RPT-D-JENIS
+001420                 ADD 1 TO GG-GANJIL-COUNT
+001430             END-IF
+001440             ADD 1 TO GG-TOTAL-COUNT
+001450             MOVE SPACES TO RPT-LINE
+001460             WRITE RPT-LINE FROM RPT-DETAIL-LINE
+001470     END-READ.
+001480 2000-EXIT.
+001490     EXIT.
+001500*
+001510 3000-PRINT-SUMMARY.
+001520     MOVE SPACES TO RPT-LINE.
+001530     WRITE RPT-LINE.
+001540     MOVE GG-GANJIL-COUNT TO RPT-S-GANJIL.
+001550     MOVE SPACES TO RPT-LINE.
+001560     WRITE RPT-LINE FROM RPT-SUMMARY-GANJIL.
+001570     MOVE GG-GENAP-COUNT TO RPT-S-GENAP.
+001580     MOVE SPACES TO RPT-LINE.
+001590     WRITE RPT-LINE FROM RPT-SUMMARY-GENAP.
+001600     MOVE GG-TOTAL-COUNT TO RPT-S-TOTAL.
+001610     MOVE SPACES TO RPT-LINE.
+001620     WRITE RPT-LINE FROM RPT-SUMMARY-TOTAL.
+001630 3000-EXIT.
+001640     EXIT.
+001650*
+001660 9000-TERMINATE.
+001670     CLOSE ANGKAIN-FILE.
+001680     CLOSE ANGKARPT-FILE.
+001690 9000-EXIT.
+001700     EXIT.
