@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RPTHOBI.
+000120 AUTHOR. BUDI PRASETYO.
+000130 INSTALLATION. LAB AP3.
+000140 DATE-WRITTEN. 09/08/26.
+000150 DATE-COMPILED. 09/08/26.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    ---------------------------------------------------------
+000190*    DATE       INIT  DESCRIPTION
+000200*    09/08/26   BPA   ORIGINAL VERSION - TALLY MAHASISWA PER
+000210*                     HOBI UNTUK PENUGASAN KLUB/KEGIATAN.
+000220*    09/08/26   BPA   PERIKSA FILE STATUS SETELAH OPEN MHSMAST
+000230*                     DAN BUAT FILE KOSONG JIKA BELUM ADA, SAMA
+000240*                     SEPERTI TUGAS1AP3.
+000250*    09/08/26   BPA   SET EOF SWITCH SEBELUM KELUAR PADA ERROR
+000260*                     BUKA FILE MASTER, SUPAYA PROSES TALLY
+000270*                     TIDAK TERUS MEMBACA FILE YANG GAGAL DIBUKA.
+000280*    ---------------------------------------------------------
+000290*
+000300*    BATCH JOB INI MEMBACA MHSMAST SECARA URUT NPM DAN MENGHI-
+000310*    TUNG JUMLAH MAHASISWA PER NILAI HOBI. HOBI YANG BELUM
+000320*    PERNAH MUNCUL DITAMBAHKAN KE TABEL SAAT DITEMUKAN. HOBI
+000330*    KOSONG DITAMPUNG PADA KELOMPOK LAIN-LAIN/TIDAK TERKLASI-
+000340*    FIKASI.
+000350*
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT MHSMAST-FILE ASSIGN TO MHSMAST
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS DYNAMIC
+000420         RECORD KEY IS MHS-NPM
+000430         FILE STATUS IS MHSMAST-STATUS.
+000440 
+000450     SELECT HOBIRPT-FILE ASSIGN TO HOBIRPT
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS HOBIRPT-STATUS.
+000480 
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  MHSMAST-FILE.
+000520     COPY MHSREC.
+000530 
+000540 FD  HOBIRPT-FILE.
+000550 01  RPT-LINE                     PIC X(80).
+000560 
+000570 WORKING-STORAGE SECTION.
+000580 77  MHSMAST-STATUS               PIC XX    VALUE SPACES.
+000590 77  HOBIRPT-STATUS                PIC XX    VALUE SPACES.
+000600 77  HB-EOF-SWITCH                PIC X(01) VALUE "N".
+000610     88  HB-END-OF-FILE               VALUE "Y".
+000620 77  HB-FOUND-SWITCH               PIC X(01) VALUE "N".
+000630     88  HB-TABLE-FOUND                VALUE "Y".
+000640 77  HB-MAX-HOBI                   PIC 9(03) VALUE 50.
+000650 77  HB-TABLE-COUNT                 PIC 9(03) VALUE ZERO.
+000660 77  HB-SUB                          PIC 9(03) VALUE ZERO.
+000670 77  HB-TOTAL-COUNT                 PIC 9(05) VALUE ZERO.
+000680 77  HB-OTHER-COUNT                 PIC 9(05) VALUE ZERO.
+000690 
+000700 01  HB-TABLE.
+000710     05  HB-ENTRY OCCURS 50 TIMES
+000720             INDEXED BY HB-IDX.
+000730         10  HB-NAMA-HOBI        PIC A(20).
+000740         10  HB-JUMLAH           PIC 9(05).
+000750 
+000760 01  RPT-TITLE-LINE               PIC X(40) VALUE
+000770     "LAPORAN TALLY HOBI MAHASISWA".
+000780 01  RPT-DETAIL-LINE.
+000790     05  FILLER                  PIC X(03) VALUE SPACES.
+000800     05  RPT-D-HOBI              PIC A(20).
+000810     05  FILLER                  PIC X(05) VALUE SPACES.
+000820     05  RPT-D-JUMLAH            PIC ZZZZ9.
+000830 01  RPT-OTHER-LINE.
+000840     05  FILLER                  PIC X(03) VALUE SPACES.
+000850     05  FILLER                  PIC X(20) VALUE
+000860         "LAIN-LAIN/TDK JELAS".
+000870     05  FILLER                  PIC X(05) VALUE SPACES.
+000880     05  RPT-O-JUMLAH            PIC ZZZZ9.
+000890 01  RPT-TOTAL-LINE.
+000900     05  FILLER                  PIC X(20) VALUE
+000910         "TOTAL MAHASISWA   : ".
+000920     05  RPT-T-JUMLAH            PIC ZZZZ9.
+000930 
+000940 PROCEDURE DIVISION.
+000950*
+000960*    ===========================================================
+000970*    0000-MAINLINE - BACA MASTER, TALLY PER HOBI, CETAK
+000980*    LAPORAN.
+000990*    ===========================================================
+001000*
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001030     PERFORM 2000-TALLY-MASTER THRU 2000-EXIT
+001040         UNTIL HB-END-OF-FILE.
+001050     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001060     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001070     STOP RUN.
+001080*
+001090 1000-INITIALIZE.
+001100     OPEN INPUT MHSMAST-FILE.
+001110     IF MHSMAST-STATUS = "35"
+001120         OPEN OUTPUT MHSMAST-FILE
+001130         CLOSE MHSMAST-FILE
+001140         OPEN INPUT MHSMAST-FILE
+001150     END-IF.
+001160     IF MHSMAST-STATUS NOT = "00"
+001170         DISPLAY "ERROR BUKA FILE MASTER, STATUS = "
+001180             MHSMAST-STATUS
+001190         MOVE "Y" TO HB-EOF-SWITCH
+001200         GO TO 1000-EXIT
+001210     END-IF.
+001220     OPEN OUTPUT HOBIRPT-FILE.
+001230     MOVE "N" TO HB-EOF-SWITCH.
+001240     MOVE SPACES TO HB-TABLE.
+001250     MOVE ZERO TO HB-TABLE-COUNT HB-TOTAL-COUNT HB-OTHER-COUNT.
+001260 1000-EXIT.
+001270     EXIT.
+001280*
+001290*    ---------------------------------------------------------
+001300*    2000-TALLY-MASTER - BACA SETIAP RECORD MASTER, TAMBAHKAN
+001310*    HOBI KE TABEL JIKA BELUM ADA, DAN TAMBAH JUMLAHNYA.
+001320*    ---------------------------------------------------------
+001330*
+001340 2000-TALLY-MASTER.
+001350     READ MHSMAST-FILE NEXT RECORD
+001360         AT END
+001370             MOVE "Y" TO HB-EOF-SWITCH
+001380         NOT AT END
+001390             ADD 1 TO HB-TOTAL-COUNT
+001400             IF MHS-HOBI = SPACES
+001410                 ADD 1 TO HB-OTHER-COUNT
+001420             ELSE
+001430                 PERFORM 2100-FIND-HOBI THRU 2100-EXIT
+001440                 IF HB-TABLE-FOUND
+001450                     ADD 1 TO HB-JUMLAH (HB-IDX)
+001460                 ELSE
+001470                     IF HB-TABLE-COUNT < HB-MAX-HOBI
+001480                         ADD 1 TO HB-TABLE-COUNT
+001490                         MOVE HB-TABLE-COUNT TO HB-SUB
+001500                         MOVE MHS-HOBI TO HB-NAMA-HOBI (HB-SUB)
+001510                         MOVE 1 TO HB-JUMLAH (HB-SUB)
+001520                     ELSE
+001530                         ADD 1 TO HB-OTHER-COUNT
+001540                     END-IF
+001550                 END-IF
+001560             END-IF
+001570     END-READ.
+001580 2000-EXIT.
+001590     EXIT.
+001600 
+001610 2100-FIND-HOBI.
+001620     MOVE "N" TO HB-FOUND-SWITCH.
+001630     SET HB-IDX TO 1.
+001640     SEARCH HB-ENTRY
+001650         AT END
+001660             MOVE "N" TO HB-FOUND-SWITCH
+001670         WHEN HB-NAMA-HOBI (HB-IDX) = MHS-HOBI
+001680             MOVE "Y" TO HB-FOUND-SWITCH
+001690     END-SEARCH.
+001700 2100-EXIT.
+001710     EXIT.
+001720*
+001730*    ---------------------------------------------------------
+001740*    3000-PRINT-REPORT - CETAK TALLY PER HOBI DIIKUTI KELOMPOK
+001750*    LAIN-LAIN DAN TOTAL KESELURUHAN.
+001760*    ---------------------------------------------------------
+001770*
+001780 3000-PRINT-REPORT.
+001790     WRITE RPT-LINE FROM RPT-TITLE-LINE.
+001800     MOVE SPACES TO RPT-LINE.
+001810     WRITE RPT-LINE.
+001820     MOVE ZERO TO HB-SUB.
+001830     PERFORM 3100-PRINT-ONE-HOBI THRU 3100-EXIT
+001840         VARYING HB-SUB FROM 1 BY 1
+001850         UNTIL HB-SUB > HB-TABLE-COUNT.
+001860     MOVE HB-OTHER-COUNT TO RPT-O-JUMLAH.
+001870     MOVE SPACES TO RPT-LINE.
+001880     WRITE RPT-LINE FROM RPT-OTHER-LINE.
+001890     MOVE SPACES TO RPT-LINE.
+001900     WRITE RPT-LINE.
+001910     MOVE HB-TOTAL-COUNT TO RPT-T-JUMLAH.
+001920     MOVE SPACES TO RPT-LINE.
+001930     WRITE RPT-LINE FROM RPT-TOTAL-LINE.
+001940 3000-EXIT.
+001950     EXIT.
+001960 
+001970 3100-PRINT-ONE-HOBI.
+001980     MOVE HB-NAMA-HOBI (HB-SUB) TO RPT-D-HOBI.
+001990     MOVE HB-JUMLAH (HB-SUB) TO RPT-D-JUMLAH.
+002000     MOVE SPACES TO RPT-LINE.
+002010     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+002020 3100-EXIT.
+002030     EXIT.
+002040*
+002050 9000-TERMINATE.
+002060     CLOSE MHSMAST-FILE.
+002070     CLOSE HOBIRPT-FILE.
+002080 9000-EXIT.
+002090     EXIT.
