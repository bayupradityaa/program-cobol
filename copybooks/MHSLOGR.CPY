@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  MHSLOGR.CPY
+      *  RECORD LAYOUT FOR THE MENU TRANSACTION / AUDIT LOG.  ONE
+      *  RECORD IS WRITTEN FOR EVERY MENU SELECTION MADE BY AN
+      *  OPERATOR SO THE RUN CAN BE RECONSTRUCTED LATER.
+      *
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  09/08/26   BPA   ORIGINAL VERSION - AUDIT LOG RECORD LAYOUT.
+      ******************************************************************
+       01  LOG-RECORD.
+           05  LOG-TANGGAL             PIC 9(08).
+           05  LOG-JAM                 PIC 9(08).
+           05  LOG-PILIHAN             PIC 9(01).
+           05  LOG-KETERANGAN          PIC X(40).
