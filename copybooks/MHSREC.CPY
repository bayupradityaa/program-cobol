@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  MHSREC.CPY
+      *  RECORD LAYOUT FOR THE STUDENT (MAHASISWA) MASTER FILE.
+      *  KEYED ON MHS-NPM.  FIELDS MIRROR THE IDENTITY FIELDS ENTERED
+      *  THROUGH THE IDENTITAS DIRI MENU OPTION.
+      *
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  09/08/26   BPA   ORIGINAL VERSION - MASTER RECORD LAYOUT.
+      ******************************************************************
+       01  MHS-RECORD.
+           05  MHS-NPM                 PIC X(08).
+           05  MHS-NAMA                PIC A(15).
+           05  MHS-KELAS               PIC A(05).
+           05  MHS-TANGGAL-LAHIR.
+               10  MHS-HARI-LAHIR      PIC 9(02).
+               10  MHS-BULAN-LAHIR     PIC 9(02).
+               10  MHS-TAHUN-LAHIR     PIC 9(04).
+           05  MHS-HOBI                PIC A(20).
